@@ -0,0 +1,9 @@
+       01 REG-AUDITORIA.
+          05 AUD-FECHA       PIC X(08).
+          05 AUD-HORA        PIC X(06).
+          05 AUD-ROMANO      PIC X(30).
+          05 AUD-DECIMAL     PIC 9(10).
+          05 AUD-RESPUESTA   PIC 9(02).
+          05 AUD-FUENTE      PIC X(01).
+             88 AUD-FUENTE-UNICO   VALUE 'U'.
+             88 AUD-FUENTE-LOTE    VALUE 'L'.
