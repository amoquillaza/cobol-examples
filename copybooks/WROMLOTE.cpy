@@ -0,0 +1,7 @@
+       01 W-ROMAN-LOTE.
+          05 W-LOTE-CANTIDAD  PIC 9(04).
+          05 W-LOTE-DETALLE OCCURS 1 TO 500 TIMES
+                             DEPENDING ON W-LOTE-CANTIDAD.
+             10 W-LOTE-ROMANO     PIC X(30).
+             10 W-LOTE-DECIMAL    PIC 9(10).
+             10 W-LOTE-RESPUESTA  PIC 9(02).
