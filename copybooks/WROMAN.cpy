@@ -0,0 +1,4 @@
+       01 W-ROMAN.
+          05 W-ROMANO     PIC X(30).
+          05 W-DECIMAL    PIC 9(10).
+          05 W-RESPUESTA  PIC 9(02).
