@@ -2,10 +2,7 @@
        PROGRAM-ID. TEST1.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 W-ROMAN.
-          05 W-ROMANO     PIC X(30).  
-          05 W-DECIMAL    PIC 9(10).
-          05 W-RESPUESTA  PIC 9(02).
+       COPY WROMAN.
        PROCEDURE DIVISION.
        
             PERFORM 1-INICIO.
@@ -19,6 +16,7 @@
             DISPLAY 'Example Tests'.
       * test.assert_equals(solution('XXI'), 21, 'XXI should == 21')
             MOVE 'XXI'      TO W-ROMANO
+            MOVE ZEROES     TO W-RESPUESTA
             CALL 'ROMAN' USING W-ROMAN
             EVALUATE W-RESPUESTA
                 WHEN ZEROES
@@ -29,6 +27,7 @@
             END-EVALUATE
       * test.assert_equals(solution('I'), 1, 'I should == 1')
             MOVE 'I'        TO W-ROMANO
+            MOVE ZEROES     TO W-RESPUESTA
             CALL 'ROMAN' USING W-ROMAN
             EVALUATE W-RESPUESTA
                 WHEN ZEROES
@@ -39,6 +38,7 @@
             END-EVALUATE
       * test.assert_equals(solution('IV'), 4, 'IV should == 4')
             MOVE 'IV'       TO W-ROMANO
+            MOVE ZEROES     TO W-RESPUESTA
             CALL 'ROMAN' USING W-ROMAN
             EVALUATE W-RESPUESTA
                 WHEN ZEROES
@@ -49,6 +49,7 @@
             END-EVALUATE
       * test.assert_equals(solution('MMVIII'), 2008, 'MMVIII should == 2008')
             MOVE 'MMVIII'   TO W-ROMANO
+            MOVE ZEROES     TO W-RESPUESTA
             CALL 'ROMAN' USING W-ROMAN
             EVALUATE W-RESPUESTA
                 WHEN ZEROES
@@ -59,6 +60,7 @@
             END-EVALUATE
       * test.assert_equals(solution('MDCLXVI'), 1666, 'MDCLXVI should == 1666')                
             MOVE 'MDCLXVI'  TO W-ROMANO
+            MOVE ZEROES     TO W-RESPUESTA
             CALL 'ROMAN' USING W-ROMAN
             EVALUATE W-RESPUESTA
                 WHEN ZEROES
