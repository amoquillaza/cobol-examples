@@ -0,0 +1,35 @@
+//ROMANLOT JOB (ACCT),'CONVERSION ROMANA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* CONVIERTE EL ARCHIVO DE TRANSACCIONES DE NUMEROS ROMANOS A
+//* DECIMAL (TESTLOTE / ROMAN).
+//*
+//* REINICIO: TESTLOTE LLEVA SU PROPIO PUNTO DE CONTROL EN EL DD
+//* CHKPTDD.  CHKPTDD ES UN LOG DE SOLO-AGREGAR: CADA REGISTRO
+//* CONVERTIDO Y ESCRITO EN SALIDA AGREGA UN NUEVO REGISTRO DE
+//* CONTROL (ULTIMO NUMERO DE REGISTRO DE ENTRADA YA PROCESADO);
+//* AL ARRANCAR, EL PROGRAMA LEE CHKPTDD HASTA EL FINAL Y TOMA EL
+//* ULTIMO REGISTRO COMO PUNTO DE PARTIDA.  SI EL PASO TERMINA
+//* ANORMALMENTE, VOLVER A SOMETER EL MISMO JOB: EL PROGRAMA SALTA
+//* LOS REGISTROS YA PROCESADOS DE ENTRADA Y CONTINUA AGREGANDO A
+//* SALIDA, CHKPTDD Y AUDITDD SIN REPETIR TRABAJO.  NO ES NECESARIO
+//* CODIFICAR RESTART= EN EL JOB CARD; SI SE USA, PUEDE APUNTAR AL
+//* MISMO PASO (RESTART=PASO1).
+//*--------------------------------------------------------------
+//PASO1    EXEC PGM=TESTLOTE
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ENTRADA  DD DSN=PROD.ROMANO.ENTRADA,DISP=SHR
+//SALIDA   DD DSN=PROD.ROMANO.SALIDA,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=42)
+//CHKPTDD  DD DSN=PROD.ROMANO.CHECKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=8)
+//AUDITDD  DD DSN=PROD.ROMANO.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=57)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
