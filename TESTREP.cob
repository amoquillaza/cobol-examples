@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTREP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-AUDITORIA ASSIGN TO "AUDITDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-FS-AUDITORIA.
+           SELECT ARCH-ENTRADA   ASSIGN TO "ENTRADA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-FS-ENTRADA.
+           SELECT ARCH-REPORTE   ASSIGN TO "REPORTDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-FS-REPORTE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-AUDITORIA.
+       COPY WAUDIT.
+       FD  ARCH-ENTRADA.
+       01  REG-ENTRADA.
+           05 REG-ROMANO       PIC X(30).
+       FD  ARCH-REPORTE.
+       01  REG-REPORTE         PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 W-FS-AUDITORIA    PIC X(02).
+       01 W-FS-ENTRADA      PIC X(02).
+       01 W-FS-REPORTE      PIC X(02).
+       01 W-FIN-AUDITORIA   PIC X(01) VALUE 'N'.
+          88 FIN-AUDITORIA           VALUE 'S'.
+       01 W-FIN-ENTRADA     PIC X(01) VALUE 'N'.
+          88 FIN-ENTRADA             VALUE 'S'.
+       01 W-TOTAL-PROCESADOS PIC 9(08) VALUE ZEROES.
+       01 W-TOTAL-OK         PIC 9(08) VALUE ZEROES.
+       01 W-TOTAL-RECHAZADOS PIC 9(08) VALUE ZEROES.
+       01 W-TOTAL-ENTRADA    PIC 9(08) VALUE ZEROES.
+       01 W-VALOR-MINIMO     PIC 9(10) VALUE 9999999999.
+       01 W-VALOR-MAXIMO     PIC 9(10) VALUE ZEROES.
+       01 W-VALOR-SUMA       PIC 9(16) VALUE ZEROES.
+       01 W-VALOR-PROMEDIO   PIC 9(10) VALUE ZEROES.
+       01 W-LINEA-REPORTE    PIC X(80).
+       01 W-EDIT-08          PIC Z(7)9.
+       01 W-EDIT-10          PIC Z(9)9.
+       01 W-FECHA-HORA-SYS   PIC X(21).
+       01 W-FECHA-HOY        PIC X(08).
+       PROCEDURE DIVISION.
+
+            PERFORM 1-INICIO.
+            PERFORM 2-LEER-AUDITORIA UNTIL FIN-AUDITORIA.
+            PERFORM 3-LEER-ENTRADA   UNTIL FIN-ENTRADA.
+            PERFORM 4-ESCRIBIR-REPORTE.
+            PERFORM 5-FIN.
+
+       1-INICIO.
+            MOVE FUNCTION CURRENT-DATE TO W-FECHA-HORA-SYS
+            MOVE W-FECHA-HORA-SYS(1:8) TO W-FECHA-HOY
+            OPEN INPUT  ARCH-AUDITORIA
+            OPEN OUTPUT ARCH-REPORTE
+            IF W-FS-REPORTE NOT = '00'
+               DISPLAY 'TESTREP - NO SE PUDO ABRIR REPORTDD, FS='
+                       W-FS-REPORTE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF
+            IF W-FS-AUDITORIA NOT = '00'
+               MOVE 'S' TO W-FIN-AUDITORIA
+            END-IF
+            OPEN INPUT ARCH-ENTRADA
+            IF W-FS-ENTRADA NOT = '00'
+               MOVE 'S' TO W-FIN-ENTRADA
+            END-IF
+            IF NOT FIN-AUDITORIA
+               PERFORM 20-LEER-REG-AUDITORIA
+            END-IF
+            IF NOT FIN-ENTRADA
+               READ ARCH-ENTRADA
+                   AT END MOVE 'S' TO W-FIN-ENTRADA
+               END-READ
+            END-IF
+            .
+
+       20-LEER-REG-AUDITORIA.
+            READ ARCH-AUDITORIA
+                AT END MOVE 'S' TO W-FIN-AUDITORIA
+            END-READ
+            .
+
+       2-LEER-AUDITORIA.
+            IF AUD-FECHA = W-FECHA-HOY AND AUD-FUENTE-LOTE
+               ADD 1 TO W-TOTAL-PROCESADOS
+               IF AUD-RESPUESTA = ZEROES
+                  ADD 1 TO W-TOTAL-OK
+                  ADD AUD-DECIMAL TO W-VALOR-SUMA
+                  IF AUD-DECIMAL < W-VALOR-MINIMO
+                     MOVE AUD-DECIMAL TO W-VALOR-MINIMO
+                  END-IF
+                  IF AUD-DECIMAL > W-VALOR-MAXIMO
+                     MOVE AUD-DECIMAL TO W-VALOR-MAXIMO
+                  END-IF
+               ELSE
+                  ADD 1 TO W-TOTAL-RECHAZADOS
+               END-IF
+            END-IF
+            PERFORM 20-LEER-REG-AUDITORIA
+            .
+
+       3-LEER-ENTRADA.
+            ADD 1 TO W-TOTAL-ENTRADA
+            READ ARCH-ENTRADA
+                AT END MOVE 'S' TO W-FIN-ENTRADA
+            END-READ
+            .
+
+       4-ESCRIBIR-REPORTE.
+            IF W-TOTAL-OK > ZEROES
+               DIVIDE W-VALOR-SUMA BY W-TOTAL-OK
+                   GIVING W-VALOR-PROMEDIO
+            ELSE
+               MOVE ZEROES TO W-VALOR-MINIMO W-VALOR-PROMEDIO
+            END-IF
+            MOVE SPACES TO REG-REPORTE
+            MOVE 'RESUMEN DIARIO DE CONVERSIONES - ROMAN/AUDITDD'
+                TO REG-REPORTE
+            WRITE REG-REPORTE
+            MOVE SPACES TO REG-REPORTE
+            WRITE REG-REPORTE
+            MOVE W-TOTAL-PROCESADOS TO W-EDIT-08
+            STRING 'REGISTROS PROCESADOS  : ' DELIMITED BY SIZE
+                   W-EDIT-08                  DELIMITED BY SIZE
+                   INTO REG-REPORTE
+            WRITE REG-REPORTE
+            MOVE SPACES TO REG-REPORTE
+            MOVE W-TOTAL-OK TO W-EDIT-08
+            STRING 'CONVERTIDOS CON EXITO : ' DELIMITED BY SIZE
+                   W-EDIT-08                  DELIMITED BY SIZE
+                   INTO REG-REPORTE
+            WRITE REG-REPORTE
+            MOVE SPACES TO REG-REPORTE
+            MOVE W-TOTAL-RECHAZADOS TO W-EDIT-08
+            STRING 'RECHAZADOS EN VALIDACION : ' DELIMITED BY SIZE
+                   W-EDIT-08                    DELIMITED BY SIZE
+                   INTO REG-REPORTE
+            WRITE REG-REPORTE
+            MOVE SPACES TO REG-REPORTE
+            MOVE W-VALOR-MINIMO TO W-EDIT-10
+            STRING 'VALOR MINIMO          : ' DELIMITED BY SIZE
+                   W-EDIT-10                  DELIMITED BY SIZE
+                   INTO REG-REPORTE
+            WRITE REG-REPORTE
+            MOVE SPACES TO REG-REPORTE
+            MOVE W-VALOR-MAXIMO TO W-EDIT-10
+            STRING 'VALOR MAXIMO          : ' DELIMITED BY SIZE
+                   W-EDIT-10                  DELIMITED BY SIZE
+                   INTO REG-REPORTE
+            WRITE REG-REPORTE
+            MOVE SPACES TO REG-REPORTE
+            MOVE W-VALOR-PROMEDIO TO W-EDIT-10
+            STRING 'VALOR PROMEDIO        : ' DELIMITED BY SIZE
+                   W-EDIT-10                  DELIMITED BY SIZE
+                   INTO REG-REPORTE
+            WRITE REG-REPORTE
+            MOVE SPACES TO REG-REPORTE
+            WRITE REG-REPORTE
+            MOVE W-TOTAL-ENTRADA TO W-EDIT-08
+            STRING 'REGISTROS EN ENTRADA  : ' DELIMITED BY SIZE
+                   W-EDIT-08                  DELIMITED BY SIZE
+                   INTO REG-REPORTE
+            WRITE REG-REPORTE
+            MOVE SPACES TO REG-REPORTE
+            IF W-TOTAL-ENTRADA = W-TOTAL-PROCESADOS
+               MOVE 'TOTAL DE CONTROL      : CUADRA CON ENTRADA'
+                   TO REG-REPORTE
+            ELSE
+               MOVE 'TOTAL DE CONTROL      : *** NO CUADRA ***'
+                   TO REG-REPORTE
+            END-IF
+            WRITE REG-REPORTE
+            .
+
+       5-FIN.
+            CLOSE ARCH-AUDITORIA
+                  ARCH-ENTRADA
+                  ARCH-REPORTE
+            DISPLAY 'TESTREP - procesados  : ' W-TOTAL-PROCESADOS
+            DISPLAY 'TESTREP - exitosos    : ' W-TOTAL-OK
+            DISPLAY 'TESTREP - rechazados  : ' W-TOTAL-RECHAZADOS
+            DISPLAY 'TESTREP - reg. entrada: ' W-TOTAL-ENTRADA
+            STOP RUN.
