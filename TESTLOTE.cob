@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTLOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-ENTRADA ASSIGN TO "ENTRADA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-FS-ENTRADA.
+           SELECT ARCH-SALIDA  ASSIGN TO "SALIDA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-FS-SALIDA.
+           SELECT ARCH-CHKPT   ASSIGN TO "CHKPTDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-FS-CHKPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-ENTRADA.
+       01  REG-ENTRADA.
+           05 REG-ROMANO       PIC X(30).
+       FD  ARCH-SALIDA.
+       01  REG-SALIDA.
+           05 SAL-ROMANO       PIC X(30).
+           05 SAL-DECIMAL      PIC 9(10).
+           05 SAL-RESPUESTA    PIC 9(02).
+       FD  ARCH-CHKPT.
+       01  REG-CHKPT.
+           05 CHK-ULTIMO-REGISTRO PIC 9(08).
+       WORKING-STORAGE SECTION.
+       COPY WROMAN.
+       COPY WROMLOTE.
+       01 W-LOTE-I          PIC 9(04).
+       01 W-LOTE-NUMREGS.
+          05 W-LOTE-NUMREG OCCURS 500 TIMES PIC 9(08).
+       01 W-INDICADORES.
+          05 W-FIN-ARCHIVO     PIC X(01) VALUE 'N'.
+             88 FIN-ARCHIVO             VALUE 'S'.
+          05 W-FIN-CHKPT       PIC X(01) VALUE 'N'.
+             88 FIN-CHKPT               VALUE 'S'.
+          05 W-FS-ENTRADA      PIC X(02).
+          05 W-FS-SALIDA       PIC X(02).
+          05 W-FS-CHKPT        PIC X(02).
+          05 W-TOTAL-LEIDOS    PIC 9(08) VALUE ZEROES.
+          05 W-TOTAL-BUENOS    PIC 9(08) VALUE ZEROES.
+          05 W-TOTAL-MALOS     PIC 9(08) VALUE ZEROES.
+          05 W-NUM-REGISTRO    PIC 9(08) VALUE ZEROES.
+          05 W-ULTIMO-PUNTO    PIC 9(08) VALUE ZEROES.
+          05 W-ULTIMO-PROCESADO PIC 9(08) VALUE ZEROES.
+          05 W-INTERVALO-CHKPT PIC 9(04) VALUE 0100.
+       PROCEDURE DIVISION.
+
+            PERFORM 1-INICIO.
+            PERFORM 2-PROCESO UNTIL FIN-ARCHIVO.
+            PERFORM 3-FIN.
+
+       1-INICIO.
+            OPEN INPUT  ARCH-ENTRADA
+            IF W-FS-ENTRADA NOT = '00'
+               DISPLAY 'TESTLOTE - NO SE PUDO ABRIR ENTRADA, FS='
+                       W-FS-ENTRADA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF
+            PERFORM 12-LEER-CHECKPOINT
+            IF W-ULTIMO-PUNTO > ZEROES
+               OPEN EXTEND ARCH-SALIDA
+               DISPLAY 'TESTLOTE - reinicio desde reg. ' W-ULTIMO-PUNTO
+            ELSE
+               OPEN OUTPUT ARCH-SALIDA
+            END-IF
+            IF W-FS-SALIDA NOT = '00'
+               DISPLAY 'TESTLOTE - NO SE PUDO ABRIR SALIDA, FS='
+                       W-FS-SALIDA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF
+            PERFORM 10-LEER-ENTRADA
+            PERFORM 13-SALTAR-PROCESADOS
+            .
+
+       12-LEER-CHECKPOINT.
+            MOVE ZEROES TO W-ULTIMO-PUNTO
+            MOVE 'N'    TO W-FIN-CHKPT
+            OPEN INPUT ARCH-CHKPT
+            IF W-FS-CHKPT = '00'
+               PERFORM UNTIL FIN-CHKPT
+                  READ ARCH-CHKPT
+                      AT END
+                          MOVE 'S' TO W-FIN-CHKPT
+                      NOT AT END
+                          MOVE CHK-ULTIMO-REGISTRO TO W-ULTIMO-PUNTO
+                  END-READ
+               END-PERFORM
+               CLOSE ARCH-CHKPT
+            END-IF
+            MOVE W-ULTIMO-PUNTO TO W-ULTIMO-PROCESADO
+            .
+
+       13-SALTAR-PROCESADOS.
+            PERFORM UNTIL FIN-ARCHIVO OR W-NUM-REGISTRO > W-ULTIMO-PUNTO
+               PERFORM 10-LEER-ENTRADA
+            END-PERFORM
+            .
+
+       10-LEER-ENTRADA.
+            READ ARCH-ENTRADA
+                AT END
+                    MOVE 'S' TO W-FIN-ARCHIVO
+            END-READ
+            IF NOT FIN-ARCHIVO
+               ADD 1 TO W-NUM-REGISTRO
+            END-IF
+            .
+
+       2-PROCESO.
+            MOVE ZEROES TO W-LOTE-CANTIDAD
+            PERFORM UNTIL FIN-ARCHIVO
+                    OR W-LOTE-CANTIDAD = W-INTERVALO-CHKPT
+               ADD 1 TO W-LOTE-CANTIDAD
+               ADD 1 TO W-TOTAL-LEIDOS
+               MOVE REG-ROMANO     TO W-LOTE-ROMANO(W-LOTE-CANTIDAD)
+               MOVE ZEROES         TO W-LOTE-RESPUESTA(W-LOTE-CANTIDAD)
+               MOVE W-NUM-REGISTRO TO W-LOTE-NUMREG(W-LOTE-CANTIDAD)
+               PERFORM 10-LEER-ENTRADA
+            END-PERFORM
+            IF W-LOTE-CANTIDAD > ZEROES
+               CALL 'ROMANLOTE' USING W-ROMAN-LOTE
+               PERFORM VARYING W-LOTE-I FROM 1 BY 1
+                       UNTIL W-LOTE-I > W-LOTE-CANTIDAD
+                  IF W-LOTE-RESPUESTA(W-LOTE-I) = ZEROES
+                     ADD 1 TO W-TOTAL-BUENOS
+                  ELSE
+                     ADD 1 TO W-TOTAL-MALOS
+                  END-IF
+                  MOVE W-LOTE-ROMANO(W-LOTE-I)    TO SAL-ROMANO
+                  MOVE W-LOTE-DECIMAL(W-LOTE-I)   TO SAL-DECIMAL
+                  MOVE W-LOTE-RESPUESTA(W-LOTE-I) TO SAL-RESPUESTA
+                  WRITE REG-SALIDA
+                  MOVE W-LOTE-NUMREG(W-LOTE-I) TO W-ULTIMO-PROCESADO
+                  PERFORM 11-GRABAR-CHECKPOINT
+               END-PERFORM
+            END-IF
+            .
+
+       11-GRABAR-CHECKPOINT.
+            OPEN EXTEND ARCH-CHKPT
+            IF W-FS-CHKPT NOT = '00'
+               OPEN OUTPUT ARCH-CHKPT
+            END-IF
+            MOVE W-ULTIMO-PROCESADO TO CHK-ULTIMO-REGISTRO
+            WRITE REG-CHKPT
+            CLOSE ARCH-CHKPT
+            .
+
+       3-FIN.
+            CLOSE ARCH-ENTRADA
+                  ARCH-SALIDA
+            DISPLAY 'TESTLOTE - registros leidos : ' W-TOTAL-LEIDOS
+            DISPLAY 'TESTLOTE - convertidos bien  : ' W-TOTAL-BUENOS
+            DISPLAY 'TESTLOTE - rechazados        : ' W-TOTAL-MALOS
+            STOP RUN.
