@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTCONS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY WROMAN.
+       01 W-OPCION        PIC 9(01) VALUE 1.
+       01 W-DECIMAL-ED    PIC Z(9)9.
+       01 W-RESULTADO     PIC X(50) VALUE SPACES.
+       01 W-SALIR         PIC X(01) VALUE 'N'.
+          88 SALIR-PROGRAMA        VALUE 'S'.
+       SCREEN SECTION.
+       01 TELA-CONSULTA.
+          05 BLANK SCREEN.
+          05 LINE 02 COLUMN 10 VALUE 'CONSULTA DE NUMEROS ROMANOS'.
+          05 LINE 04 COLUMN 10
+             VALUE 'OPCION (1=ROMANO->DECIMAL 2=DECIMAL->ROMANO'.
+          05 LINE 04 COLUMN 56 VALUE ' 0=SALIR):'.
+          05 LINE 04 COLUMN 67 PIC 9(01) USING W-OPCION.
+          05 LINE 06 COLUMN 10 VALUE 'ROMANO  :'.
+          05 LINE 06 COLUMN 20 PIC X(30) USING W-ROMANO.
+          05 LINE 07 COLUMN 10 VALUE 'DECIMAL :'.
+          05 LINE 07 COLUMN 20 PIC Z(9)9 USING W-DECIMAL-ED.
+          05 LINE 09 COLUMN 10 VALUE 'RESULTADO:'.
+          05 LINE 09 COLUMN 22 PIC X(50) FROM W-RESULTADO.
+       PROCEDURE DIVISION.
+
+            PERFORM UNTIL SALIR-PROGRAMA
+               PERFORM 1-PEDIR-DATOS
+               IF NOT SALIR-PROGRAMA
+                  PERFORM 2-CONVERTIR
+                  PERFORM 3-MOSTRAR
+               END-IF
+            END-PERFORM
+            STOP RUN.
+
+       1-PEDIR-DATOS.
+            MOVE SPACES TO W-ROMANO W-RESULTADO
+            MOVE ZEROES TO W-DECIMAL-ED
+            DISPLAY TELA-CONSULTA
+            ACCEPT TELA-CONSULTA
+            IF W-OPCION = ZEROES
+               MOVE 'S' TO W-SALIR
+            END-IF
+            .
+
+       2-CONVERTIR.
+            MOVE W-DECIMAL-ED TO W-DECIMAL
+            EVALUATE W-OPCION
+               WHEN 2
+                  MOVE 1 TO W-RESPUESTA
+               WHEN OTHER
+                  MOVE 0 TO W-RESPUESTA
+            END-EVALUATE
+            CALL 'ROMAN' USING W-ROMAN
+            MOVE W-DECIMAL TO W-DECIMAL-ED
+            .
+
+       3-MOSTRAR.
+            EVALUATE W-RESPUESTA
+               WHEN ZEROES
+                  STRING 'OK - ' DELIMITED BY SIZE
+                         W-ROMANO DELIMITED BY SPACE
+                         ' = ' DELIMITED BY SIZE
+                         W-DECIMAL-ED DELIMITED BY SIZE
+                         INTO W-RESULTADO
+               WHEN 10
+                  MOVE 'NUMERO ROMANO INVALIDO' TO W-RESULTADO
+               WHEN 20
+                  MOVE 'DECIMAL FUERA DE RANGO (1-3999)' TO W-RESULTADO
+               WHEN OTHER
+                  MOVE 'ERROR GENERAL' TO W-RESULTADO
+            END-EVALUATE
+            DISPLAY TELA-CONSULTA
+            .
