@@ -1,54 +1,285 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ROMAN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-AUDITORIA ASSIGN TO "AUDITDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-FS-AUDITORIA.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-AUDITORIA.
+       COPY WAUDIT.
        WORKING-STORAGE SECTION.
+       01 W-FS-AUDITORIA   PIC X(02).
+       01 W-FECHA-HORA     PIC X(21).
+       01 W-TABLA-CARGADA  PIC X(01) VALUE 'N'.
+       01 W-LOTE-I         PIC 9(04).
+       01 W-FUENTE-PROC    PIC X(01).
+       01 W-ROMAN-PROC.
+          05 W-ROMANO-PROC     PIC X(30).
+          05 W-DECIMAL-PROC    PIC 9(10).
+          05 W-RESPUESTA-PROC  PIC 9(02).
        01 VARIABLES.
           05 ROMANO-DECIMAL.
              10 W-RD       PIC X(01).
              10 W-DR       PIC 9(04).
           05 DECIMAL       PIC 9(10).
           05 ANTERIOR      PIC 9(10).
-          05 W-ACTUAL      PIC X(01).        
-          05 W-NACTUAL     PIC 9(01).          
+          05 W-ACTUAL      PIC X(01).
+          05 W-NACTUAL     PIC 9(01).
+          05 W-RESIDUO     PIC 9(10).
+          05 W-PUNTERO     PIC 9(03).
+          05 W-TIDX        PIC 9(02).
+          05 W-VALIDO      PIC X(01).
+          05 W-COD-RESPUESTA PIC 9(02).
+          05 W-REPETIDO    PIC 9(02).
+          05 W-ANTREPETIDO PIC 9(02).
+          05 W-ANTCHAR     PIC X(01).
+          05 W-ANTVALOR    PIC 9(04).
+          05 TABLA-ROMANA.
+             10 TABLA-ENTRADA OCCURS 13 TIMES.
+                15 TABLA-NUMERAL  PIC X(02).
+                15 TABLA-VALOR    PIC 9(04).
        LINKAGE SECTION.
-       01 W-ROMAN.
-          05 W-ROMANO     PIC X(30).  
-          05 W-DECIMAL    PIC 9(10).
-          05 W-RESPUESTA  PIC 9(02).
-          
+       COPY WROMAN.
+       COPY WROMLOTE.
+
        PROCEDURE DIVISION USING W-ROMAN.
-       
-            PERFORM 1-INICIO. 
-            PERFORM 2-PROCESO.
-            PERFORM 3-FIN.
-            
+
+            PERFORM 1-INICIO.
+            MOVE 'U' TO W-FUENTE-PROC
+            PERFORM 40-ABRIR-AUDITORIA
+            MOVE W-ROMANO    TO W-ROMANO-PROC
+            MOVE W-DECIMAL   TO W-DECIMAL-PROC
+            MOVE W-RESPUESTA TO W-RESPUESTA-PROC
+            PERFORM 2-CONVERTIR
+            MOVE W-ROMANO-PROC    TO W-ROMANO
+            MOVE W-DECIMAL-PROC   TO W-DECIMAL
+            MOVE W-RESPUESTA-PROC TO W-RESPUESTA
+            PERFORM 49-CERRAR-AUDITORIA
+            GOBACK.
+
+       ENTRY 'ROMANLOTE' USING W-ROMAN-LOTE.
+
+            PERFORM 1-INICIO
+            MOVE 'L' TO W-FUENTE-PROC
+            PERFORM 40-ABRIR-AUDITORIA
+            PERFORM VARYING W-LOTE-I FROM 1 BY 1
+                    UNTIL W-LOTE-I > W-LOTE-CANTIDAD
+               MOVE W-LOTE-ROMANO(W-LOTE-I)    TO W-ROMANO-PROC
+               MOVE W-LOTE-DECIMAL(W-LOTE-I)   TO W-DECIMAL-PROC
+               MOVE W-LOTE-RESPUESTA(W-LOTE-I) TO W-RESPUESTA-PROC
+               PERFORM 2-CONVERTIR
+               MOVE W-ROMANO-PROC    TO W-LOTE-ROMANO(W-LOTE-I)
+               MOVE W-DECIMAL-PROC   TO W-LOTE-DECIMAL(W-LOTE-I)
+               MOVE W-RESPUESTA-PROC TO W-LOTE-RESPUESTA(W-LOTE-I)
+            END-PERFORM
+            PERFORM 49-CERRAR-AUDITORIA
+            GOBACK.
+
        1-INICIO.
-            INITIALIZE VARIABLES
+            IF W-TABLA-CARGADA NOT = 'S'
+               PERFORM 11-CARGAR-TABLA
+               MOVE 'S' TO W-TABLA-CARGADA
+            END-IF
+            .
+       11-CARGAR-TABLA.
+            MOVE 'M '  TO TABLA-NUMERAL(1)
+            MOVE 1000  TO TABLA-VALOR(1)
+            MOVE 'CM'  TO TABLA-NUMERAL(2)
+            MOVE 0900  TO TABLA-VALOR(2)
+            MOVE 'D '  TO TABLA-NUMERAL(3)
+            MOVE 0500  TO TABLA-VALOR(3)
+            MOVE 'CD'  TO TABLA-NUMERAL(4)
+            MOVE 0400  TO TABLA-VALOR(4)
+            MOVE 'C '  TO TABLA-NUMERAL(5)
+            MOVE 0100  TO TABLA-VALOR(5)
+            MOVE 'XC'  TO TABLA-NUMERAL(6)
+            MOVE 0090  TO TABLA-VALOR(6)
+            MOVE 'L '  TO TABLA-NUMERAL(7)
+            MOVE 0050  TO TABLA-VALOR(7)
+            MOVE 'XL'  TO TABLA-NUMERAL(8)
+            MOVE 0040  TO TABLA-VALOR(8)
+            MOVE 'X '  TO TABLA-NUMERAL(9)
+            MOVE 0010  TO TABLA-VALOR(9)
+            MOVE 'IX'  TO TABLA-NUMERAL(10)
+            MOVE 0009  TO TABLA-VALOR(10)
+            MOVE 'V '  TO TABLA-NUMERAL(11)
+            MOVE 0005  TO TABLA-VALOR(11)
+            MOVE 'IV'  TO TABLA-NUMERAL(12)
+            MOVE 0004  TO TABLA-VALOR(12)
+            MOVE 'I '  TO TABLA-NUMERAL(13)
+            MOVE 0001  TO TABLA-VALOR(13)
+            .
+
+       2-CONVERTIR.
+            PERFORM 12-REINICIAR-ITEM
+            EVALUATE W-RESPUESTA-PROC
+                WHEN 1
+                    PERFORM 2-PROCESO-DECIMAL-ROMANO
+                WHEN OTHER
+                    PERFORM 2-PROCESO
+            END-EVALUATE
+            PERFORM 3-FIN
+            .
+
+       12-REINICIAR-ITEM.
+            INITIALIZE DECIMAL ANTERIOR W-ACTUAL W-NACTUAL
+                       W-RESIDUO W-PUNTERO W-TIDX ROMANO-DECIMAL
+                       W-VALIDO W-COD-RESPUESTA W-REPETIDO
+                       W-ANTREPETIDO W-ANTCHAR W-ANTVALOR
             MOVE ZEROES     TO DECIMAL
             MOVE 9999       TO ANTERIOR
-            .   
+            MOVE 'S'        TO W-VALIDO
+            .
+
        2-PROCESO.
-            MOVE 1                        TO W-NACTUAL
-            MOVE W-ROMANO(W-NACTUAL:01)   TO W-ACTUAL
-            PERFORM UNTIL W-ACTUAL = SPACES
+            MOVE FUNCTION UPPER-CASE(W-ROMANO-PROC) TO W-ROMANO-PROC
+            PERFORM 22-VALIDAR-ROMANO
+            IF W-VALIDO = 'S'
+               MOVE 1                             TO W-NACTUAL
+               MOVE W-ROMANO-PROC(W-NACTUAL:01)   TO W-ACTUAL
+               PERFORM UNTIL W-ACTUAL = SPACES
+                  INITIALIZE ROMANO-DECIMAL
+                  MOVE W-ACTUAL                   TO W-RD
+                  PERFORM 21-ROMANO-DECIMAL
+                  IF W-DR > ANTERIOR
+                     COMPUTE DECIMAL = DECIMAL + W-DR - 2*ANTERIOR
+                  ELSE
+                     COMPUTE DECIMAL = DECIMAL + W-DR
+                  END-IF
+                  MOVE W-DR                        TO ANTERIOR
+                  ADD 1                             TO W-NACTUAL
+                  MOVE W-ROMANO-PROC(W-NACTUAL:01) TO W-ACTUAL
+               END-PERFORM
+            END-IF
+            .
+
+       22-VALIDAR-ROMANO.
+            MOVE 'S'    TO W-VALIDO
+            MOVE ZEROES TO W-COD-RESPUESTA
+            MOVE ZEROES TO W-REPETIDO
+            MOVE ZEROES TO W-ANTREPETIDO
+            MOVE ZEROES TO W-ANTVALOR
+            MOVE SPACES TO W-ANTCHAR
+            MOVE 1      TO W-NACTUAL
+            MOVE W-ROMANO-PROC(W-NACTUAL:01) TO W-ACTUAL
+            IF W-ACTUAL = SPACES
+               MOVE 'N' TO W-VALIDO
+               MOVE 10  TO W-COD-RESPUESTA
+            END-IF
+            PERFORM UNTIL W-ACTUAL = SPACES OR W-VALIDO = 'N'
                INITIALIZE ROMANO-DECIMAL
-               MOVE W-ACTUAL              TO W-RD
+               MOVE W-ACTUAL TO W-RD
                PERFORM 21-ROMANO-DECIMAL
-               IF W-DR > ANTERIOR
-                  COMPUTE DECIMAL = DECIMAL + W-DR - 2*ANTERIOR
+               IF W-DR = ZEROES
+                  MOVE 'N' TO W-VALIDO
+                  MOVE 10  TO W-COD-RESPUESTA
                ELSE
-                  COMPUTE DECIMAL = DECIMAL + W-DR
+                  MOVE W-REPETIDO TO W-ANTREPETIDO
+                  IF W-ACTUAL = W-ANTCHAR
+                     ADD 1 TO W-REPETIDO
+                     IF W-REPETIDO > 3
+                        MOVE 'N' TO W-VALIDO
+                        MOVE 10  TO W-COD-RESPUESTA
+                     END-IF
+                     IF W-ACTUAL = 'V' OR W-ACTUAL = 'L'
+                                      OR W-ACTUAL = 'D'
+                        MOVE 'N' TO W-VALIDO
+                        MOVE 10  TO W-COD-RESPUESTA
+                     END-IF
+                  ELSE
+                     MOVE 1 TO W-REPETIDO
+                  END-IF
+                  IF W-VALIDO = 'S' AND W-ANTVALOR NOT = ZEROES
+                     AND W-DR > W-ANTVALOR
+                     PERFORM 23-VALIDAR-PAR
+                  END-IF
                END-IF
-               MOVE W-DR                   TO ANTERIOR               
-               ADD 1                       TO W-NACTUAL
-               MOVE W-ROMANO(W-NACTUAL:01) TO W-ACTUAL
+               MOVE W-ACTUAL TO W-ANTCHAR
+               MOVE W-DR     TO W-ANTVALOR
+               ADD 1 TO W-NACTUAL
+               MOVE W-ROMANO-PROC(W-NACTUAL:01) TO W-ACTUAL
             END-PERFORM
             .
 
+       23-VALIDAR-PAR.
+            IF W-ANTREPETIDO > 1
+               MOVE 'N' TO W-VALIDO
+               MOVE 10  TO W-COD-RESPUESTA
+            ELSE
+               EVALUATE W-ANTCHAR
+                  WHEN 'I'
+                     IF W-ACTUAL NOT = 'V' AND W-ACTUAL NOT = 'X'
+                        MOVE 'N' TO W-VALIDO
+                        MOVE 10  TO W-COD-RESPUESTA
+                     END-IF
+                  WHEN 'X'
+                     IF W-ACTUAL NOT = 'L' AND W-ACTUAL NOT = 'C'
+                        MOVE 'N' TO W-VALIDO
+                        MOVE 10  TO W-COD-RESPUESTA
+                     END-IF
+                  WHEN 'C'
+                     IF W-ACTUAL NOT = 'D' AND W-ACTUAL NOT = 'M'
+                        MOVE 'N' TO W-VALIDO
+                        MOVE 10  TO W-COD-RESPUESTA
+                     END-IF
+                  WHEN OTHER
+                     MOVE 'N' TO W-VALIDO
+                     MOVE 10  TO W-COD-RESPUESTA
+               END-EVALUATE
+            END-IF
+            .
+
+       2-PROCESO-DECIMAL-ROMANO.
+            MOVE SPACES     TO W-ROMANO-PROC
+            IF W-DECIMAL-PROC = ZEROES OR W-DECIMAL-PROC > 3999
+               MOVE 20      TO W-COD-RESPUESTA
+            ELSE
+               MOVE ZEROES  TO W-COD-RESPUESTA
+               MOVE W-DECIMAL-PROC  TO W-RESIDUO
+               MOVE 1               TO W-PUNTERO
+               PERFORM VARYING W-TIDX FROM 1 BY 1 UNTIL W-TIDX > 13
+                  PERFORM UNTIL W-RESIDUO < TABLA-VALOR(W-TIDX)
+                     STRING TABLA-NUMERAL(W-TIDX) DELIMITED BY SPACE
+                        INTO W-ROMANO-PROC
+                        WITH POINTER W-PUNTERO
+                     SUBTRACT TABLA-VALOR(W-TIDX) FROM W-RESIDUO
+                  END-PERFORM
+               END-PERFORM
+            END-IF
+            .
+
        3-FIN.
-            MOVE DECIMAL                    TO W-DECIMAL
-            MOVE ZEROES                     TO W-RESPUESTA 
-            GOBACK.
+            IF W-RESPUESTA-PROC NOT = 1
+               MOVE DECIMAL  TO W-DECIMAL-PROC
+            END-IF
+            MOVE W-COD-RESPUESTA TO W-RESPUESTA-PROC
+            PERFORM 41-ESCRIBIR-AUDITORIA
+            .
+
+       40-ABRIR-AUDITORIA.
+            OPEN EXTEND ARCH-AUDITORIA
+            IF W-FS-AUDITORIA NOT = '00'
+               OPEN OUTPUT ARCH-AUDITORIA
+            END-IF
+            .
+
+       41-ESCRIBIR-AUDITORIA.
+            MOVE FUNCTION CURRENT-DATE TO W-FECHA-HORA
+            MOVE W-FECHA-HORA(1:8)  TO AUD-FECHA
+            MOVE W-FECHA-HORA(9:6)  TO AUD-HORA
+            MOVE W-ROMANO-PROC      TO AUD-ROMANO
+            MOVE W-DECIMAL-PROC     TO AUD-DECIMAL
+            MOVE W-RESPUESTA-PROC   TO AUD-RESPUESTA
+            MOVE W-FUENTE-PROC      TO AUD-FUENTE
+            WRITE REG-AUDITORIA
+            .
+
+       49-CERRAR-AUDITORIA.
+            CLOSE ARCH-AUDITORIA
+            .
 
        21-ROMANO-DECIMAL.
             EVALUATE W-RD
@@ -67,5 +298,5 @@
               WHEN 'I'
                   MOVE 1    TO W-DR
               WHEN OTHER
-                  MOVE 0    TO W-DR                  
+                  MOVE 0    TO W-DR
             END-EVALUATE.
